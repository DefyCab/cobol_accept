@@ -0,0 +1,216 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBOLRPT.
+000030 AUTHOR. LOVE BELLINDER.
+000040 INSTALLATION. RETAIL CUSTOMER ONBOARDING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070**************************************************************
+000080*    MODIFICATION HISTORY
+000090*    -------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    ---------  ----  ---------------------------------------
+000120*    2026-08-09 LB    ORIGINAL PROGRAM - DAILY LISTING OF
+000130*                      NAMES ACCEPTED BY COBOLACCEPT, READ
+000140*                      FROM NAMEFILE IN LAST-NAME ORDER, FOR
+000150*                      THE FRONT-OFFICE SUPERVISOR.
+000160**************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT NAMEFILE ASSIGN TO "NAMEFILE"
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS DYNAMIC
+000230         RECORD KEY IS NR-CUSTOMER-NUMBER
+000240         ALTERNATE RECORD KEY IS NR-LAST-NAME
+000250             WITH DUPLICATES
+000260         FILE STATUS IS NameFileStatus.
+000270 
+000280     SELECT PRINT-FILE ASSIGN TO "NAMERPT"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS PrintFileStatus.
+000310 
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  NAMEFILE
+000350     LABEL RECORDS ARE STANDARD.
+000360 COPY NAMEREC.
+000370 
+000380 FD  PRINT-FILE
+000390     LABEL RECORDS ARE OMITTED.
+000400 01  PRINT-LINE                 PIC X(80).
+000410 
+000420 WORKING-STORAGE SECTION.
+000430 77  NameFileStatus          PIC X(02).
+000440 77  PrintFileStatus         PIC X(02).
+000450 
+000460 77  EndOfFileSwitch         PIC X(01) VALUE "N".
+000470     88  EndOfFile            VALUE "Y".
+000480 
+000490 77  ReportDate              PIC 9(08) VALUE ZERO.
+000500 77  PageNumber              PIC 9(04) COMP VALUE ZERO.
+000510 77  LineCount               PIC 9(04) COMP VALUE ZERO.
+000520 77  LinesPerPage            PIC 9(04) COMP VALUE 55.
+000530 77  TotalNameCount          PIC 9(06) COMP VALUE ZERO.
+000540 
+000550**************************************************************
+000560*    REPORT PRINT LINES
+000570**************************************************************
+000580 01  HEADING-LINE-1.
+000590     05  FILLER                  PIC X(30) VALUE
+000600         "RETAIL CUSTOMER ONBOARDING".
+000610     05  FILLER                  PIC X(22) VALUE
+000620         "NAMES ACCEPTED LISTING".
+000630     05  FILLER                  PIC X(08) VALUE "PAGE ".
+000640     05  HL1-PAGE-NUMBER         PIC ZZZ9.
+000650 
+000660 01  HEADING-LINE-2.
+000670     05  FILLER                  PIC X(12) VALUE "RUN DATE: ".
+000680     05  HL2-RUN-DATE            PIC 9(08).
+000690     05  FILLER                  PIC X(60) VALUE SPACES.
+000700 
+000710 01  COLUMN-HEADING-LINE.
+000720     05  FILLER                  PIC X(10) VALUE "CUST NO".
+000730     05  FILLER                  PIC X(65) VALUE "CUSTOMER NAME".
+000740 
+000750 01  DETAIL-LINE.
+000760     05  DL-CUSTOMER-NUMBER      PIC ZZZZZ9.
+000770     05  FILLER                  PIC X(04) VALUE SPACES.
+000780     05  DL-WHOLE-NAME           PIC X(60).
+000790     05  FILLER                  PIC X(10) VALUE SPACES.
+000800 
+000810 01  TOTAL-LINE.
+000820     05  FILLER                  PIC X(25) VALUE
+000830         "TOTAL NAMES PROCESSED - ".
+000840     05  TL-TOTAL-COUNT          PIC ZZZZZ9.
+000850     05  FILLER                  PIC X(49) VALUE SPACES.
+000860 
+000870 PROCEDURE DIVISION.
+000880 
+000890**************************************************************
+000900*    0000-MAINLINE
+000910**************************************************************
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INITIALIZE
+000940         THRU 1000-EXIT.
+000950     PERFORM 2000-PROCESS-NAMEFILE
+000960         THRU 2000-EXIT.
+000970     PERFORM 3000-TERMINATE
+000980         THRU 3000-EXIT.
+000990     STOP RUN.
+001000 
+001010**************************************************************
+001020*    1000-INITIALIZE THRU 1000-EXIT
+001030**************************************************************
+001040 1000-INITIALIZE.
+001050     ACCEPT ReportDate FROM DATE YYYYMMDD.
+001060     PERFORM 1100-OPEN-FILES
+001070         THRU 1100-EXIT.
+001080     IF NameFileStatus = "00"
+001090         MOVE LOW-VALUES TO NR-LAST-NAME
+001100         START NAMEFILE KEY IS NOT LESS THAN NR-LAST-NAME
+001110             INVALID KEY
+001120                 SET EndOfFile TO TRUE
+001130         END-START
+001140     ELSE
+001150         SET EndOfFile TO TRUE
+001160     END-IF.
+001170     PERFORM 1200-PRINT-HEADINGS
+001180         THRU 1200-EXIT.
+001190 1000-EXIT.
+001200     EXIT.
+001210 
+001220**************************************************************
+001230*    1100-OPEN-FILES THRU 1100-EXIT
+001240*    IF NAMEFILE HAS NEVER BEEN CREATED (NO NAMES ACCEPTED YET),
+001250*    NameFileStatus IS LEFT NON-ZERO SO 1000-INITIALIZE CAN SKIP
+001260*    STRAIGHT TO AN EMPTY (ZERO-COUNT) REPORT INSTEAD OF READING
+001270*    A FILE THAT DOES NOT EXIST.
+001280**************************************************************
+001290 1100-OPEN-FILES.
+001300     OPEN INPUT NAMEFILE.
+001310     OPEN OUTPUT PRINT-FILE.
+001320 1100-EXIT.
+001330     EXIT.
+001340 
+001350**************************************************************
+001360*    1200-PRINT-HEADINGS THRU 1200-EXIT
+001370*    WRITES THE REPORT HEADER AND COLUMN HEADINGS AT THE TOP OF
+001380*    A NEW PAGE, AND RESETS LineCount FOR THE PAGE JUST STARTED.
+001390**************************************************************
+001400 1200-PRINT-HEADINGS.
+001410     ADD 1 TO PageNumber.
+001420     MOVE PageNumber TO HL1-PAGE-NUMBER.
+001430     MOVE ReportDate TO HL2-RUN-DATE.
+001440 
+001450     IF PageNumber = 1
+001460         WRITE PRINT-LINE FROM HEADING-LINE-1
+001470     ELSE
+001480         WRITE PRINT-LINE FROM HEADING-LINE-1
+001490             AFTER ADVANCING PAGE
+001500     END-IF.
+001510     WRITE PRINT-LINE FROM HEADING-LINE-2
+001520         AFTER ADVANCING 1 LINE.
+001530     WRITE PRINT-LINE FROM COLUMN-HEADING-LINE
+001540         AFTER ADVANCING 2 LINES.
+001550     MOVE 3 TO LineCount.
+001560 1200-EXIT.
+001570     EXIT.
+001580 
+001590**************************************************************
+001600*    2000-PROCESS-NAMEFILE THRU 2000-EXIT
+001610**************************************************************
+001620 2000-PROCESS-NAMEFILE.
+001630     IF NOT EndOfFile
+001640         PERFORM 2100-READ-NEXT-NAME-RECORD
+001650             THRU 2100-EXIT
+001660     END-IF.
+001670     PERFORM 2200-PRINT-ONE-NAME
+001680         THRU 2200-EXIT
+001690         UNTIL EndOfFile.
+001700 2000-EXIT.
+001710     EXIT.
+001720 
+001730**************************************************************
+001740*    2100-READ-NEXT-NAME-RECORD THRU 2100-EXIT
+001750**************************************************************
+001760 2100-READ-NEXT-NAME-RECORD.
+001770     READ NAMEFILE NEXT RECORD
+001780         AT END
+001790             SET EndOfFile TO TRUE
+001800     END-READ.
+001810 2100-EXIT.
+001820     EXIT.
+001830 
+001840**************************************************************
+001850*    2200-PRINT-ONE-NAME THRU 2200-EXIT
+001860**************************************************************
+001870 2200-PRINT-ONE-NAME.
+001880     IF LineCount > LinesPerPage
+001890         PERFORM 1200-PRINT-HEADINGS
+001900             THRU 1200-EXIT
+001910     END-IF.
+001920 
+001930     MOVE NR-CUSTOMER-NUMBER TO DL-CUSTOMER-NUMBER.
+001940     MOVE NR-WHOLE-NAME TO DL-WHOLE-NAME.
+001950     WRITE PRINT-LINE FROM DETAIL-LINE
+001960         AFTER ADVANCING 1 LINE.
+001970     ADD 1 TO LineCount.
+001980     ADD 1 TO TotalNameCount.
+001990 
+002000     PERFORM 2100-READ-NEXT-NAME-RECORD
+002010         THRU 2100-EXIT.
+002020 2200-EXIT.
+002030     EXIT.
+002040 
+002050**************************************************************
+002060*    3000-TERMINATE THRU 3000-EXIT
+002070**************************************************************
+002080 3000-TERMINATE.
+002090     MOVE TotalNameCount TO TL-TOTAL-COUNT.
+002100     WRITE PRINT-LINE FROM TOTAL-LINE
+002110         AFTER ADVANCING 2 LINES.
+002120     CLOSE NAMEFILE.
+002130     CLOSE PRINT-FILE.
+002140 3000-EXIT.
+002150     EXIT.
+
