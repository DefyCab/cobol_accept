@@ -1,26 +1,1037 @@
-           >>SOURCE FORMAT FREE
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. cobolaccept.
-           
-           AUTHOR. Love Bellinder.
-           
-           ENVIRONMENT DIVISION.
-           DATA DIVISION.
-           FILE SECTION.
-           WORKING-STORAGE SECTION.
-           01 FirstName pic x(30) value spaces.
-           01 LastName pic x(30) value spaces.
-           01 WholeName pic x(60).
-      
-           PROCEDURE DIVISION.
-           display "FÃ¶rnamn ? " with no advancing
-           accept FirstName
-           display "Efternamn ? " with no advancing
-           accept LastName
-           string FirstName delimited by space " " delimited by size
-           LastName delimited by space into WholeName
-           display "Du heter: " WholeName
-           
-           STOP RUN.
-      
-           
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBOLACCEPT.
+000030 AUTHOR. LOVE BELLINDER.
+000040 INSTALLATION. RETAIL CUSTOMER ONBOARDING.
+000050 DATE-WRITTEN. 2019-04-11.
+000060 DATE-COMPILED.
+000070**************************************************************
+000080*    MODIFICATION HISTORY
+000090*    -------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    ---------  ----  ---------------------------------------
+000120*    2019-04-11 LB    ORIGINAL PROGRAM - INTERACTIVE FIRST
+000130*                      NAME / LAST NAME CAPTURE.
+000140*    2026-08-09 LB    ADDED BATCH-INPUT MODE, DRIVEN FROM A
+000150*                      COMMAND-LINE PARAMETER, SO A FILE OF
+000160*                      NAMES CAN BE LOADED WITHOUT SITTING
+000170*                      AT THE CONSOLE FOR EACH ONE.
+000180*    2026-08-09 LB    ADDED THE NAMEFILE INDEXED MASTER SO
+000190*                      ACCEPTED NAMES ARE FILED, NOT JUST
+000200*                      DISPLAYED.
+000210*    2026-08-09 LB    ADDED INPUT EDITING FOR BLANK, OVERSIZE
+000220*                      AND NON-ALPHABETIC NAME FIELDS.
+000230*    2026-08-09 LB    ADDED A TIMESTAMPED AUDIT LOG SO EVERY
+000240*                      NAME ACCEPTED CAN BE TRACED BACK TO THE
+000250*                      OPERATOR AND RUN THAT CREATED IT.
+000260*    2026-08-09 LB    ADDED A LANGUAGE-CODE PARAMETER SO PROMPTS
+000270*                      CAN BE DISPLAYED IN SWEDISH OR ENGLISH
+000280*                      INSTEAD OF HARDCODED SWEDISH TEXT.
+000290*    2026-08-09 LB    EXPANDED NAME CAPTURE TO INCLUDE TITLE,
+000300*                      MIDDLE NAME AND SUFFIX, NOT JUST FIRST
+000310*                      AND LAST NAME.
+000320*    2026-08-09 LB    ADDED CHECKPOINT/RESTART TO THE BATCH
+000330*                      DRIVER SO A LARGE NAME FILE DOES NOT
+000340*                      HAVE TO BE REPROCESSED FROM RECORD ONE
+000350*                      AFTER AN ABEND.
+000360*    2026-08-09 LB    ADDED AN ALTERNATE KEY ON NR-LAST-NAME SO
+000370*                      NAMEFILE CAN BE READ IN LAST-NAME ORDER
+000380*                      BY THE NEW LISTING REPORT PROGRAM.
+000390*    2026-08-09 LB    ADDED A DUPLICATE-NAME CHECK AGAINST NAMEFILE
+000400*                      BEFORE A NEW RECORD IS FILED, SO THE SAME
+000410*                      PERSON IS NOT ACCIDENTALLY ENTERED TWICE.
+000411*    2026-08-09 LB    NEXTCUSTOMERNUMBER IS NOW DERIVED FROM
+000412*                      NAMEFILE'S HIGH-WATER MARK AT STARTUP, NOT
+000413*                      JUST FROM A RESUMED CHECKPOINT, SO A RETURNING
+000414*                      INTERACTIVE RUN (OR A FRESH BATCH RUN AFTER A
+000415*                      CLEAN FINISH) DOES NOT RENUMBER FROM 1 AND
+000416*                      COLLIDE WITH CUSTOMERS ALREADY ON FILE.  ALSO
+000417*                      MADE THE AUDIT-LOG ENTRY AND CUSTOMER-NUMBER
+000418*                      ADVANCE CONDITIONAL ON THE WRITE ACTUALLY
+000419*                      SUCCEEDING, AND SEPARATED THE CHECKPOINT'S
+000420*                      SKIP COUNT (PHYSICAL NAMEIN RECORDS READ) FROM
+000421*                      ITS FILED-RECORD COUNT SO A RESTART SKIPS THE
+000422*                      RIGHT NUMBER OF ROWS EVEN WHEN SOME WERE
+000423*                      REJECTED BY VALIDATION.
+000420**************************************************************
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT NAMEIN-FILE ASSIGN TO "NAMEIN"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS NameInFileStatus.
+000490 
+000500     SELECT NAMEFILE ASSIGN TO "NAMEFILE"
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS DYNAMIC
+000530         RECORD KEY IS NR-CUSTOMER-NUMBER
+000540         ALTERNATE RECORD KEY IS NR-LAST-NAME
+000550             WITH DUPLICATES
+000560         FILE STATUS IS NameFileStatus.
+000570 
+000580     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS AuditLogFileStatus.
+000610 
+000620     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS CheckpointFileStatus.
+000650 
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  NAMEIN-FILE
+000690     LABEL RECORDS ARE STANDARD.
+000700 COPY NAMEIN.
+000710 
+000720 FD  NAMEFILE
+000730     LABEL RECORDS ARE STANDARD.
+000740 COPY NAMEREC.
+000750 
+000760 FD  AUDIT-LOG-FILE
+000770     LABEL RECORDS ARE STANDARD.
+000780 COPY AUDITLOG.
+000790 
+000800 FD  CHECKPOINT-FILE
+000810     LABEL RECORDS ARE STANDARD.
+000820 COPY CHKPT.
+000830 
+000840 WORKING-STORAGE SECTION.
+000850 77  NameInFileStatus       PIC X(02).
+000860 77  NameFileStatus         PIC X(02).
+000870 77  AuditLogFileStatus     PIC X(02).
+000880 77  CheckpointFileStatus   PIC X(02).
+000890 
+000900 77  EndOfFileSwitch        PIC X(01) VALUE "N".
+000910     88  EndOfFile           VALUE "Y".
+000920 
+000930 77  InputModeSwitch        PIC X(01) VALUE "I".
+000940     88  BatchMode           VALUE "B".
+000950     88  InteractiveMode     VALUE "I".
+000960 
+000970 77  InputValidSwitch       PIC X(01) VALUE "N".
+000980     88  InputIsValid        VALUE "Y".
+000990     88  InputIsInvalid      VALUE "N".
+001000 
+001010 77  CommandLineParm        PIC X(80) VALUE SPACES.
+001020 77  ParmModeText           PIC X(11) VALUE SPACES.
+001030 77  ParmLangText           PIC X(11) VALUE SPACES.
+001040 
+001050***************************************************************
+001060*    PROMPT LANGUAGE SELECTION
+001070***************************************************************
+001080 77  LanguageCode           PIC X(02) VALUE "SV".
+001090 COPY PROMPTS.
+001100 
+001110 77  NextCustomerNumber     PIC 9(06) VALUE 1.
+001120 
+001130***************************************************************
+001140*    BATCH CHECKPOINT/RESTART WORKING FIELDS
+001150*    CheckpointInterval CONTROLS HOW OFTEN (IN BATCH RECORDS
+001160*    PROCESSED) A CHECKPOINT IS WRITTEN - CHANGE IT HERE TO
+001170*    TUNE HOW MUCH WORK IS LOST ON AN ABEND.
+001180***************************************************************
+001190 77  RunId                  PIC X(08) VALUE "COBACCPT".
+001200 77  BatchRecordCount       PIC 9(08) COMP VALUE ZERO.
+001202 77  PhysicalRecordCount    PIC 9(08) COMP VALUE ZERO.
+001210 77  SkipRecordCount        PIC 9(08) COMP VALUE ZERO.
+001220 77  SkipIndex              PIC 9(08) COMP VALUE ZERO.
+001230 77  CheckpointInterval     PIC 9(08) COMP VALUE 100.
+001240 77  CheckpointQuotient     PIC 9(08) COMP VALUE ZERO.
+001250 77  CheckpointRemainder    PIC 9(08) COMP VALUE ZERO.
+001260 
+001270***************************************************************
+001280*    AUDIT LOG WORKING FIELDS
+001290***************************************************************
+001300 77  OperatorId             PIC X(08) VALUE SPACES.
+001310 77  CurrentDate            PIC 9(08) VALUE ZERO.
+001320 77  CurrentTime            PIC 9(08) VALUE ZERO.
+001330 
+001340 77  ErrorMessage           PIC X(60) VALUE SPACES.
+001350
+001360***************************************************************
+001370*    DUPLICATE-NAME CHECK WORKING FIELDS
+001380***************************************************************
+001390 77  DuplicateFoundSwitch   PIC X(01) VALUE "N".
+001400     88  DuplicateFound      VALUE "Y".
+001410 77  DuplicateScanDoneSwitch PIC X(01) VALUE "N".
+001420     88  DuplicateScanDone   VALUE "Y".
+001430 77  DuplicateConfirmSwitch PIC X(01) VALUE "N".
+001440     88  DuplicateConfirmedSame VALUE "Y".
+001450 77  DuplicateCustomerNumber PIC 9(06) VALUE ZERO.
+001460 77  DuplicateAnswer        PIC X(01) VALUE SPACE.
+001462 77  DuplicateCompareIncoming PIC X(30) VALUE SPACES.
+001464 77  DuplicateCompareOnFile PIC X(30) VALUE SPACES.
+001470
+001480 01  TitlePrefix            PIC X(10) VALUE SPACES.
+001490 01  FirstName              PIC X(30) VALUE SPACES.
+001500 01  MiddleName             PIC X(30) VALUE SPACES.
+001510 01  LastName               PIC X(30) VALUE SPACES.
+001520 01  Suffix                 PIC X(10) VALUE SPACES.
+001530 01  WholeName              PIC X(60) VALUE SPACES.
+001540 
+001550 01  TitlePrefixLength      PIC 9(02) VALUE ZERO.
+001560 01  FirstNameLength        PIC 9(02) VALUE ZERO.
+001570 01  MiddleNameLength       PIC 9(02) VALUE ZERO.
+001580 01  LastNameLength         PIC 9(02) VALUE ZERO.
+001590 01  SuffixLength           PIC 9(02) VALUE ZERO.
+001600 01  CombinedNameLength     PIC 9(03) VALUE ZERO.
+001610 01  NamePointer            PIC 9(02) VALUE ZERO.
+001620 
+001630**************************************************************
+001640*    GENERIC FIELD-EDIT WORKING FIELDS
+001650**************************************************************
+001660 01  EditField              PIC X(50) VALUE SPACES.
+001670 01  EditFieldName          PIC X(15) VALUE SPACES.
+001675 01  EditFieldNameLength    PIC 9(02) VALUE ZERO.
+001680 01  EditMaxLength          PIC 9(02) VALUE ZERO.
+001690 01  EditRequiredSwitch     PIC X(01) VALUE "N".
+001700     88  EditIsRequired      VALUE "Y".
+001710 01  EditResultLength       PIC 9(02) VALUE ZERO.
+001720 01  EditValidSwitch        PIC X(01) VALUE "Y".
+001730     88  EditIsValid         VALUE "Y".
+001740     88  EditIsInvalid       VALUE "N".
+001750 01  ScanIndex              PIC 9(02) VALUE ZERO.
+001760 01  ScanChar               PIC X(01) VALUE SPACE.
+001770 
+001780 PROCEDURE DIVISION.
+001790 
+001800**************************************************************
+001810*    0000-MAINLINE
+001820**************************************************************
+001830 0000-MAINLINE.
+001840     PERFORM 1000-INITIALIZE
+001850         THRU 1000-EXIT.
+001860     PERFORM 2000-PROCESS-NAMES
+001870         THRU 2000-EXIT.
+001880     PERFORM 3000-TERMINATE
+001890         THRU 3000-EXIT.
+001900     STOP RUN.
+001910 
+001920**************************************************************
+001930*    1000-INITIALIZE THRU 1000-EXIT
+001940**************************************************************
+001950 1000-INITIALIZE.
+001960     ACCEPT CommandLineParm FROM COMMAND-LINE.
+001970     UNSTRING CommandLineParm DELIMITED BY SPACE
+001980         INTO ParmModeText ParmLangText.
+001990 
+002000     IF ParmModeText = "BATCH"
+002010         SET BatchMode TO TRUE
+002020         OPEN INPUT NAMEIN-FILE
+002030     ELSE
+002040         SET InteractiveMode TO TRUE
+002050     END-IF.
+002060 
+002070     PERFORM 1300-OPEN-NAMEFILE
+002080         THRU 1300-EXIT.
+002085     PERFORM 1350-DERIVE-NEXT-CUSTOMER-NUMBER
+002086         THRU 1350-EXIT.
+002090     PERFORM 1400-OPEN-AUDIT-LOG
+002100         THRU 1400-EXIT.
+002110     IF BatchMode
+002120         PERFORM 1500-CHECK-FOR-CHECKPOINT
+002130             THRU 1500-EXIT
+002140     END-IF.
+002150     PERFORM 1100-SELECT-LANGUAGE
+002160         THRU 1100-EXIT.
+002170     ACCEPT OperatorId FROM ENVIRONMENT "USER".
+002180     ACCEPT CurrentDate FROM DATE YYYYMMDD.
+002190 1000-EXIT.
+002200     EXIT.
+002210 
+002220**************************************************************
+002230*    1100-SELECT-LANGUAGE THRU 1100-EXIT
+002240*    THE MODE PARAMETER'S FIRST OR SECOND TOKEN MAY CARRY A
+002250*    LANGUAGE CODE (E.G. "BATCH EN" OR JUST "EN" INTERACTIVELY).
+002260*    PMT-IDX IS LEFT POSITIONED ON THE MATCHING PROMPT TABLE
+002270*    ENTRY FOR THE REMAINDER OF THE RUN.
+002280**************************************************************
+002290 1100-SELECT-LANGUAGE.
+002300     MOVE "SV" TO LanguageCode.
+002310     IF ParmModeText = "EN" OR ParmLangText = "EN"
+002320         MOVE "EN" TO LanguageCode
+002330     END-IF.
+002340 
+002350     SET PMT-IDX TO 1.
+002360     SEARCH PMT-TABLE-ENTRY
+002370         AT END
+002380             SET PMT-IDX TO 1
+002390         WHEN PMT-LANG-CODE (PMT-IDX) = LanguageCode
+002400             CONTINUE
+002410     END-SEARCH.
+002420 1100-EXIT.
+002430     EXIT.
+002440 
+002450**************************************************************
+002460*    1300-OPEN-NAMEFILE THRU 1300-EXIT
+002470**************************************************************
+002480 1300-OPEN-NAMEFILE.
+002490     OPEN I-O NAMEFILE.
+002500     IF NameFileStatus = "35"
+002510         OPEN OUTPUT NAMEFILE
+002520         CLOSE NAMEFILE
+002530         OPEN I-O NAMEFILE
+002540     END-IF.
+002550 1300-EXIT.
+002560     EXIT.
+002570
+002571**************************************************************
+002572*    1350-DERIVE-NEXT-CUSTOMER-NUMBER THRU 1350-EXIT
+002573*    NAMEFILE PERSISTS ACROSS RUNS (SEE 1300-OPEN-NAMEFILE), SO
+002574*    CUSTOMER NUMBERING MUST PICK UP FROM THE HIGHEST NUMBER
+002575*    ALREADY ON FILE RATHER THAN STARTING OVER AT 1 EVERY TIME
+002576*    THE PROGRAM IS RUN - OTHERWISE THE FIRST WRITE TO
+002577*    2600-WRITE-NAME-RECORD FOR A KEY THAT ALREADY EXISTS FAILS
+002578*    WITH AN INVALID KEY CONDITION.  POSITIONS AT THE HIGHEST
+002579*    POSSIBLE KEY AND READS BACKWARD TO THE NEAREST RECORD
+002580*    ACTUALLY ON FILE.  LEFT AT ITS WORKING-STORAGE VALUE OF 1
+002581*    WHEN NAMEFILE IS EMPTY OR COULD NOT BE OPENED.
+002582**************************************************************
+002583 1350-DERIVE-NEXT-CUSTOMER-NUMBER.
+002584     IF NameFileStatus = "00"
+002585         MOVE 999999 TO NR-CUSTOMER-NUMBER
+002586         START NAMEFILE KEY IS NOT GREATER THAN NR-CUSTOMER-NUMBER
+002587             INVALID KEY
+002588                 CONTINUE
+002589         END-START
+002590         IF NameFileStatus = "00"
+002591             READ NAMEFILE NEXT RECORD
+002592                 AT END
+002593                     CONTINUE
+002594                 NOT AT END
+002595                     COMPUTE NextCustomerNumber =
+002596                         NR-CUSTOMER-NUMBER + 1
+002598             END-READ
+002599         END-IF
+002600     END-IF.
+002601 1350-EXIT.
+002602     EXIT.
+002603
+002580**************************************************************
+002590*    1400-OPEN-AUDIT-LOG THRU 1400-EXIT
+002600*    THE AUDIT LOG IS APPENDED TO ACROSS RUNS, SO ANY EXISTING
+002610*    CONTENT MUST BE PRESERVED.  IF THE FILE DOES NOT YET EXIST
+002620*    IT IS CREATED, THEN REOPENED FOR EXTEND.
+002630**************************************************************
+002640 1400-OPEN-AUDIT-LOG.
+002650     OPEN EXTEND AUDIT-LOG-FILE.
+002660     IF AuditLogFileStatus = "35"
+002670         OPEN OUTPUT AUDIT-LOG-FILE
+002680         CLOSE AUDIT-LOG-FILE
+002690         OPEN EXTEND AUDIT-LOG-FILE
+002700     END-IF.
+002710 1400-EXIT.
+002720     EXIT.
+002730 
+002740**************************************************************
+002750*    1500-CHECK-FOR-CHECKPOINT THRU 1500-EXIT
+002760*    IF A PRIOR BATCH RUN LEFT AN INCOMPLETE CHECKPOINT, RESUME
+002770*    NEXT-CUSTOMER-NUMBER FROM WHERE IT LEFT OFF AND SKIP PAST
+002780*    THE NAMEIN-FILE RECORDS THAT WERE ALREADY FILED, INSTEAD OF
+002790*    REPROCESSING NAMES A PRIOR RUN ALREADY ACCEPTED.
+002800**************************************************************
+002810 1500-CHECK-FOR-CHECKPOINT.
+002820     OPEN INPUT CHECKPOINT-FILE.
+002830     IF CheckpointFileStatus = "00"
+002840         READ CHECKPOINT-FILE
+002850     AT END
+002860         CONTINUE
+002870     NOT AT END
+002880         IF CKPT-INCOMPLETE
+002890             DISPLAY "RESUMING BATCH RUN - "
+002900                 CKPT-LAST-RECORD-COUNT
+002910                 " RECORDS ALREADY PROCESSED"
+002915             MOVE CKPT-LAST-RECORD-COUNT TO BatchRecordCount
+002920             MOVE CKPT-LAST-PHYSICAL-COUNT TO SkipRecordCount
+002921                                               PhysicalRecordCount
+002940             COMPUTE NextCustomerNumber =
+002950                 CKPT-LAST-CUSTOMER-NUMBER + 1
+002960         END-IF
+002970         END-READ
+002980         CLOSE CHECKPOINT-FILE
+002990     END-IF.
+003000 
+003010     IF SkipRecordCount > ZERO
+003020         PERFORM 1510-SKIP-PROCESSED-RECORD
+003030             THRU 1510-EXIT
+003040             VARYING SkipIndex FROM 1 BY 1
+003050             UNTIL SkipIndex > SkipRecordCount
+003060             OR EndOfFile
+003070     END-IF.
+003080 1500-EXIT.
+003090     EXIT.
+003100 
+003110**************************************************************
+003120*    1510-SKIP-PROCESSED-RECORD THRU 1510-EXIT
+003130**************************************************************
+003140 1510-SKIP-PROCESSED-RECORD.
+003150     READ NAMEIN-FILE
+003160         AT END
+003170             SET EndOfFile TO TRUE
+003180     END-READ.
+003190 1510-EXIT.
+003200     EXIT.
+003210 
+003220**************************************************************
+003230*    1600-WRITE-CHECKPOINT-IF-DUE THRU 1600-EXIT
+003240*    WRITES A CHECKPOINT ONCE EVERY CheckpointInterval BATCH
+003250*    RECORDS SUCCESSFULLY FILED.
+003260**************************************************************
+003270 1600-WRITE-CHECKPOINT-IF-DUE.
+003280     DIVIDE BatchRecordCount BY CheckpointInterval
+003290         GIVING CheckpointQuotient
+003300         REMAINDER CheckpointRemainder.
+003310     IF CheckpointRemainder = ZERO
+003320         PERFORM 1700-WRITE-CHECKPOINT-RECORD
+003330             THRU 1700-EXIT
+003340     END-IF.
+003350 1600-EXIT.
+003360     EXIT.
+003370 
+003380**************************************************************
+003390*    1700-WRITE-CHECKPOINT-RECORD THRU 1700-EXIT
+003400*    REWRITES THE SINGLE-RECORD CHECKPOINT FILE WITH THE COUNT
+003410*    AND CUSTOMER NUMBER REACHED SO FAR.  CkptRunStatus IS SET
+003420*    BY THE CALLER (INCOMPLETE DURING THE RUN, COMPLETE AT
+003430*    3100-WRITE-FINAL-CHECKPOINT WHEN THE RUN FINISHES CLEAN).
+003440**************************************************************
+003450 1700-WRITE-CHECKPOINT-RECORD.
+003460     OPEN OUTPUT CHECKPOINT-FILE.
+003470     MOVE SPACES TO CHECKPOINT-RECORD.
+003480     MOVE RunId TO CKPT-RUN-ID.
+003490     MOVE BatchRecordCount TO CKPT-LAST-RECORD-COUNT.
+003495     MOVE PhysicalRecordCount TO CKPT-LAST-PHYSICAL-COUNT.
+003500     COMPUTE CKPT-LAST-CUSTOMER-NUMBER = NextCustomerNumber - 1.
+003510     SET CKPT-INCOMPLETE TO TRUE.
+003520     WRITE CHECKPOINT-RECORD.
+003530     CLOSE CHECKPOINT-FILE.
+003540 1700-EXIT.
+003550     EXIT.
+003560 
+003570**************************************************************
+003580*    2000-PROCESS-NAMES THRU 2000-EXIT
+003590**************************************************************
+003600 2000-PROCESS-NAMES.
+003610     EVALUATE TRUE
+003620         WHEN BatchMode
+003630             PERFORM 2100-PROCESS-BATCH-RECORD
+003640                 THRU 2100-EXIT
+003650                 UNTIL EndOfFile
+003660         WHEN OTHER
+003670             PERFORM 2200-PROCESS-INTERACTIVE-RECORD
+003680                 THRU 2200-EXIT
+003690     END-EVALUATE.
+003700 2000-EXIT.
+003710     EXIT.
+003720 
+003730**************************************************************
+003740*    2100-PROCESS-BATCH-RECORD THRU 2100-EXIT
+003750**************************************************************
+003760 2100-PROCESS-BATCH-RECORD.
+003770     READ NAMEIN-FILE
+003780         AT END
+003790             SET EndOfFile TO TRUE
+003800         NOT AT END
+003805             ADD 1 TO PhysicalRecordCount
+003810             MOVE NI-TITLE TO TitlePrefix
+003820             MOVE NI-FIRST-NAME TO FirstName
+003830             MOVE NI-MIDDLE-NAME TO MiddleName
+003840             MOVE NI-LAST-NAME TO LastName
+003850             MOVE NI-SUFFIX TO Suffix
+003860             PERFORM 2300-VALIDATE-NAME
+003870                 THRU 2300-EXIT
+003880             IF InputIsInvalid
+003890                 DISPLAY "SKIPPING BATCH RECORD - "
+003900                     ErrorMessage
+003910             ELSE
+003920*                THERE IS NO OPERATOR AT THE CONSOLE TO CONFIRM
+003930*                "SAME PERSON?" DURING AN UNATTENDED BATCH RUN, SO
+003940*                A MATCH IS ONLY LOGGED HERE, NOT ACTED ON - THE
+003950*                RECORD IS STILL FILED AND THE WARNING IS LEFT FOR
+003960*                THE OPERATOR TO REVIEW AFTERWARD.
+003970                 PERFORM 2500-CHECK-FOR-DUPLICATE
+003980                     THRU 2500-EXIT
+003990                 PERFORM 2400-BUILD-WHOLE-NAME
+004000                     THRU 2400-EXIT
+004010                 PERFORM 2600-WRITE-NAME-RECORD
+004020                     THRU 2600-EXIT
+004025*                ONLY COUNT THIS RECORD AS FILED IF THE WRITE IN
+004026*                2600 ACTUALLY SUCCEEDED - OTHERWISE THE CHECKPOINT
+004027*                INTERVAL AND THE RESUME MESSAGE WOULD OVERSTATE
+004028*                WHAT IS REALLY ON NAMEFILE (SEE 2600-WRITE-NAME-
+004029*                RECORD'S OWN NameFileStatus GUARD).
+004030                 IF NameFileStatus = "00"
+004031                     ADD 1 TO BatchRecordCount
+004032                 END-IF
+004040                 PERFORM 1600-WRITE-CHECKPOINT-IF-DUE
+004050                     THRU 1600-EXIT
+004060             END-IF
+004070     END-READ.
+004080 2100-EXIT.
+004090     EXIT.
+004100 
+004110**************************************************************
+004120*    2200-PROCESS-INTERACTIVE-RECORD THRU 2200-EXIT
+004130**************************************************************
+004140 2200-PROCESS-INTERACTIVE-RECORD.
+004150     PERFORM 2210-ACCEPT-AND-VALIDATE
+004160         THRU 2210-EXIT
+004170         UNTIL InputIsValid.
+004180     PERFORM 2500-CHECK-FOR-DUPLICATE
+004190         THRU 2500-EXIT.
+004200     IF NOT DuplicateConfirmedSame
+004210         PERFORM 2400-BUILD-WHOLE-NAME
+004220             THRU 2400-EXIT
+004230         PERFORM 2600-WRITE-NAME-RECORD
+004240             THRU 2600-EXIT
+004250     END-IF.
+004260 2200-EXIT.
+004270     EXIT.
+004280 
+004290**************************************************************
+004300*    2210-ACCEPT-AND-VALIDATE THRU 2210-EXIT
+004310*    ACCEPTS EACH NAME COMPONENT INTO A BUFFER WIDE ENOUGH TO
+004320*    DETECT AN OVERSIZE ENTRY, THEN RUNS THE COMMON EDIT
+004330*    ROUTINE BEFORE THE STRING STATEMENT EVER SEES THE DATA.
+004340**************************************************************
+004350 2210-ACCEPT-AND-VALIDATE.
+004360     SET InputIsValid TO TRUE.
+004370     MOVE SPACES TO TitlePrefix FirstName MiddleName
+004380         LastName Suffix.
+004390 
+004400     DISPLAY PMT-TITLE-TEXT (PMT-IDX) WITH NO ADVANCING.
+004410     MOVE SPACES TO EditField.
+004420     ACCEPT EditField.
+004430     MOVE "TITLE" TO EditFieldName.
+004435     MOVE 5 TO EditFieldNameLength.
+004440     MOVE 10 TO EditMaxLength.
+004450     MOVE "N" TO EditRequiredSwitch.
+004460     PERFORM 2310-EDIT-ONE-FIELD
+004470         THRU 2310-EXIT.
+004480     IF EditIsValid
+004490         MOVE EditField (1:EditResultLength) TO TitlePrefix
+004500     ELSE
+004510         SET InputIsInvalid TO TRUE
+004520         DISPLAY ErrorMessage
+004530     END-IF.
+004540 
+004550     IF InputIsValid
+004560         DISPLAY PMT-FIRST-TEXT (PMT-IDX) WITH NO ADVANCING
+004570         MOVE SPACES TO EditField
+004580         ACCEPT EditField
+004590         MOVE "FIRST NAME" TO EditFieldName
+004595         MOVE 10 TO EditFieldNameLength
+004600         MOVE 30 TO EditMaxLength
+004610         MOVE "Y" TO EditRequiredSwitch
+004620         PERFORM 2310-EDIT-ONE-FIELD
+004630             THRU 2310-EXIT
+004640         IF EditIsValid
+004650             MOVE EditField (1:EditResultLength) TO FirstName
+004660         ELSE
+004670             SET InputIsInvalid TO TRUE
+004680             DISPLAY ErrorMessage
+004690         END-IF
+004700     END-IF.
+004710 
+004720     IF InputIsValid
+004730         DISPLAY PMT-MIDDLE-TEXT (PMT-IDX) WITH NO ADVANCING
+004740         MOVE SPACES TO EditField
+004750         ACCEPT EditField
+004760         MOVE "MIDDLE NAME" TO EditFieldName
+004765         MOVE 11 TO EditFieldNameLength
+004770         MOVE 30 TO EditMaxLength
+004780         MOVE "N" TO EditRequiredSwitch
+004790         PERFORM 2310-EDIT-ONE-FIELD
+004800             THRU 2310-EXIT
+004810         IF EditIsValid
+004820             MOVE EditField (1:EditResultLength) TO MiddleName
+004830         ELSE
+004840             SET InputIsInvalid TO TRUE
+004850             DISPLAY ErrorMessage
+004860         END-IF
+004870     END-IF.
+004880 
+004890     IF InputIsValid
+004900         DISPLAY PMT-LAST-TEXT (PMT-IDX) WITH NO ADVANCING
+004910         MOVE SPACES TO EditField
+004920         ACCEPT EditField
+004930         MOVE "LAST NAME" TO EditFieldName
+004935         MOVE 9 TO EditFieldNameLength
+004940         MOVE 30 TO EditMaxLength
+004950         MOVE "Y" TO EditRequiredSwitch
+004960         PERFORM 2310-EDIT-ONE-FIELD
+004970             THRU 2310-EXIT
+004980         IF EditIsValid
+004990             MOVE EditField (1:EditResultLength) TO LastName
+005000         ELSE
+005010             SET InputIsInvalid TO TRUE
+005020             DISPLAY ErrorMessage
+005030         END-IF
+005040     END-IF.
+005050 
+005060     IF InputIsValid
+005070         DISPLAY PMT-SUFFIX-TEXT (PMT-IDX) WITH NO ADVANCING
+005080         MOVE SPACES TO EditField
+005090         ACCEPT EditField
+005100         MOVE "SUFFIX" TO EditFieldName
+005105         MOVE 6 TO EditFieldNameLength
+005110         MOVE 10 TO EditMaxLength
+005120         MOVE "N" TO EditRequiredSwitch
+005130         PERFORM 2310-EDIT-ONE-FIELD
+005140             THRU 2310-EXIT
+005150         IF EditIsValid
+005160             MOVE EditField (1:EditResultLength) TO Suffix
+005170         ELSE
+005180             SET InputIsInvalid TO TRUE
+005190             DISPLAY ErrorMessage
+005200         END-IF
+005210     END-IF.
+005220 
+005230     IF InputIsValid
+005240         PERFORM 2330-CHECK-COMBINED-LENGTH
+005250             THRU 2330-EXIT
+005255         IF InputIsInvalid
+005256             DISPLAY ErrorMessage
+005257         END-IF
+005260     END-IF.
+005270 2210-EXIT.
+005280     EXIT.
+005290 
+005300**************************************************************
+005310*    2300-VALIDATE-NAME THRU 2300-EXIT
+005320*    VALIDATES A NAME THAT ARRIVED ALREADY POPULATED (BATCH
+005330*    INPUT RECORDS ARE FIXED-WIDTH, SO THE EDIT HERE COVERS
+005340*    BLANK REQUIRED FIELDS AND BAD CHARACTERS RATHER THAN
+005350*    ACCEPT-TIME OVERSIZE, WHICH THE FILE LAYOUT ALREADY
+005360*    PREVENTS).
+005370**************************************************************
+005380 2300-VALIDATE-NAME.
+005390     SET InputIsValid TO TRUE.
+005400 
+005410     MOVE TitlePrefix TO EditField.
+005420     MOVE "TITLE" TO EditFieldName.
+005425     MOVE 5 TO EditFieldNameLength.
+005430     MOVE 10 TO EditMaxLength.
+005440     MOVE "N" TO EditRequiredSwitch.
+005450     PERFORM 2310-EDIT-ONE-FIELD
+005460         THRU 2310-EXIT.
+005470     IF EditIsInvalid
+005480         SET InputIsInvalid TO TRUE
+005490     END-IF.
+005500 
+005510     IF InputIsValid
+005520         MOVE FirstName TO EditField
+005530         MOVE "FIRST NAME" TO EditFieldName
+005535         MOVE 10 TO EditFieldNameLength
+005540         MOVE 30 TO EditMaxLength
+005550         MOVE "Y" TO EditRequiredSwitch
+005560         PERFORM 2310-EDIT-ONE-FIELD
+005570             THRU 2310-EXIT
+005580         IF EditIsInvalid
+005590             SET InputIsInvalid TO TRUE
+005600         END-IF
+005610     END-IF.
+005620 
+005630     IF InputIsValid
+005640         MOVE MiddleName TO EditField
+005650         MOVE "MIDDLE NAME" TO EditFieldName
+005655         MOVE 11 TO EditFieldNameLength
+005660         MOVE 30 TO EditMaxLength
+005670         MOVE "N" TO EditRequiredSwitch
+005680         PERFORM 2310-EDIT-ONE-FIELD
+005690             THRU 2310-EXIT
+005700         IF EditIsInvalid
+005710             SET InputIsInvalid TO TRUE
+005720         END-IF
+005730     END-IF.
+005740 
+005750     IF InputIsValid
+005760         MOVE LastName TO EditField
+005770         MOVE "LAST NAME" TO EditFieldName
+005775         MOVE 9 TO EditFieldNameLength
+005780         MOVE 30 TO EditMaxLength
+005790         MOVE "Y" TO EditRequiredSwitch
+005800         PERFORM 2310-EDIT-ONE-FIELD
+005810             THRU 2310-EXIT
+005820         IF EditIsInvalid
+005830             SET InputIsInvalid TO TRUE
+005840         END-IF
+005850     END-IF.
+005860 
+005870     IF InputIsValid
+005880         MOVE Suffix TO EditField
+005890         MOVE "SUFFIX" TO EditFieldName
+005895         MOVE 6 TO EditFieldNameLength
+005900         MOVE 10 TO EditMaxLength
+005910         MOVE "N" TO EditRequiredSwitch
+005920         PERFORM 2310-EDIT-ONE-FIELD
+005930             THRU 2310-EXIT
+005940         IF EditIsInvalid
+005950             SET InputIsInvalid TO TRUE
+005960         END-IF
+005970     END-IF.
+005980 
+005990     IF InputIsValid
+006000         PERFORM 2330-CHECK-COMBINED-LENGTH
+006010             THRU 2330-EXIT
+006020     END-IF.
+006030 2300-EXIT.
+006040     EXIT.
+006050 
+006060**************************************************************
+006070*    2310-EDIT-ONE-FIELD THRU 2310-EXIT
+006080*    GENERIC FIELD EDIT.  ON ENTRY EditField/EditFieldName/
+006090*    EditFieldNameLength/EditMaxLength/EditRequiredSwitch DESCRIBE
+006095*    THE FIELD TO CHECK.  EditFieldNameLength IS THE TRIMMED
+006096*    LENGTH OF EditFieldName ITSELF (SET BY THE CALLER ALONGSIDE
+006097*    EditFieldName, THE SAME WAY EditMaxLength IS) SO THE ERROR
+006098*    MESSAGES BELOW CAN STRING IT IN WHOLE - EditFieldName HOLDS
+006099*    MULTI-WORD NAMES LIKE "FIRST NAME", AND DELIMITED BY SPACE
+006100*    WOULD STOP AT THE FIRST EMBEDDED SPACE.  ON EXIT
+006101*    EditValidSwitch, ErrorMessage AND EditResultLength (THE
+006102*    TRIMMED LENGTH OF EditField) ARE SET.
+006120**************************************************************
+006130 2310-EDIT-ONE-FIELD.
+006140     SET EditIsValid TO TRUE.
+006150     MOVE SPACES TO ErrorMessage.
+006160     MOVE ZERO TO EditResultLength.
+006170     PERFORM 2320-FIND-TRIMMED-LENGTH
+006180         THRU 2320-EXIT.
+006190 
+006200     IF EditResultLength = ZERO AND EditIsRequired
+006210         SET EditIsInvalid TO TRUE
+006220         STRING EditFieldName (1:EditFieldNameLength)
+006225             DELIMITED BY SIZE
+006230             " MAY NOT BE BLANK" DELIMITED BY SIZE
+006240             INTO ErrorMessage
+006250     END-IF.
+006260 
+006270     IF EditIsValid AND EditResultLength > EditMaxLength
+006280         SET EditIsInvalid TO TRUE
+006290         STRING EditFieldName (1:EditFieldNameLength)
+006295             DELIMITED BY SIZE
+006300             " IS TOO LONG" DELIMITED BY SIZE
+006310             INTO ErrorMessage
+006320     END-IF.
+006330 
+006340     IF EditIsValid AND EditResultLength > ZERO
+006350         PERFORM 2321-CHECK-ONE-CHARACTER
+006360             THRU 2321-EXIT
+006370             VARYING ScanIndex FROM 1 BY 1
+006380             UNTIL ScanIndex > EditResultLength
+006390             OR EditIsInvalid
+006400         IF EditIsInvalid
+006410             STRING EditFieldName (1:EditFieldNameLength)
+006415                 DELIMITED BY SIZE
+006420                 " CONTAINS AN INVALID CHARACTER"
+006430                 DELIMITED BY SIZE
+006440                 INTO ErrorMessage
+006450         END-IF
+006460     END-IF.
+006470 2310-EXIT.
+006480     EXIT.
+006490 
+006500**************************************************************
+006510*    2320-FIND-TRIMMED-LENGTH THRU 2320-EXIT
+006520*    FINDS THE POSITION OF THE RIGHTMOST NON-BLANK CHARACTER
+006530*    IN EditField.
+006540**************************************************************
+006550 2320-FIND-TRIMMED-LENGTH.
+006560     MOVE ZERO TO EditResultLength.
+006570     PERFORM 2322-CHECK-FOR-CONTENT
+006580         THRU 2322-EXIT
+006590         VARYING ScanIndex FROM 1 BY 1
+006600         UNTIL ScanIndex > 50.
+006610 2320-EXIT.
+006620     EXIT.
+006630 
+006640 2322-CHECK-FOR-CONTENT.
+006650     IF EditField (ScanIndex:1) NOT = SPACE
+006660         MOVE ScanIndex TO EditResultLength
+006670     END-IF.
+006680 2322-EXIT.
+006690     EXIT.
+006700 
+006710**************************************************************
+006720*    2321-CHECK-ONE-CHARACTER THRU 2321-EXIT
+006730*    A NAME CHARACTER MUST BE ALPHABETIC, A SPACE, A HYPHEN,
+006740*    AN APOSTROPHE (O'BRIEN, MARY-ANNE) OR A PERIOD (FOR
+006750*    ABBREVIATED TITLES AND SUFFIXES SUCH AS DR. OR JR.).
+006760**************************************************************
+006770 2321-CHECK-ONE-CHARACTER.
+006780     MOVE EditField (ScanIndex:1) TO ScanChar.
+006790     IF ScanChar NOT ALPHABETIC
+006800         AND ScanChar NOT = "-"
+006810         AND ScanChar NOT = "'"
+006820         AND ScanChar NOT = "."
+006830         SET EditIsInvalid TO TRUE
+006840     END-IF.
+006850 2321-EXIT.
+006860     EXIT.
+006870 
+006880**************************************************************
+006890*    2330-CHECK-COMBINED-LENGTH THRU 2330-EXIT
+006900*    CONFIRMS THE ASSEMBLED NAME WILL FIT IN WholeName
+006910*    (PIC X(60)) BEFORE THE STRING STATEMENT RUNS.
+006920**************************************************************
+006930 2330-CHECK-COMBINED-LENGTH.
+006940     MOVE TitlePrefix TO EditField.
+006950     PERFORM 2320-FIND-TRIMMED-LENGTH THRU 2320-EXIT.
+006960     MOVE EditResultLength TO TitlePrefixLength.
+006970 
+006980     MOVE FirstName  TO EditField.
+006990     PERFORM 2320-FIND-TRIMMED-LENGTH THRU 2320-EXIT.
+007000     MOVE EditResultLength TO FirstNameLength.
+007010 
+007020     MOVE MiddleName TO EditField.
+007030     PERFORM 2320-FIND-TRIMMED-LENGTH THRU 2320-EXIT.
+007040     MOVE EditResultLength TO MiddleNameLength.
+007050 
+007060     MOVE LastName   TO EditField.
+007070     PERFORM 2320-FIND-TRIMMED-LENGTH THRU 2320-EXIT.
+007080     MOVE EditResultLength TO LastNameLength.
+007090 
+007100     MOVE Suffix TO EditField.
+007110     PERFORM 2320-FIND-TRIMMED-LENGTH THRU 2320-EXIT.
+007120     MOVE EditResultLength TO SuffixLength.
+007130 
+007140*    A SEPARATOR IS COUNTED BETWEEN FIRST NAME AND LAST NAME,
+007150*    AND FOR EACH OPTIONAL COMPONENT THAT IS ACTUALLY PRESENT.
+007160     COMPUTE CombinedNameLength =
+007170         TitlePrefixLength + FirstNameLength +
+007180         MiddleNameLength + LastNameLength + SuffixLength + 1.
+007190 
+007200     IF TitlePrefixLength > ZERO
+007210         ADD 1 TO CombinedNameLength
+007220     END-IF.
+007230     IF MiddleNameLength > ZERO
+007240         ADD 1 TO CombinedNameLength
+007250     END-IF.
+007260     IF SuffixLength > ZERO
+007270         ADD 1 TO CombinedNameLength
+007280     END-IF.
+007290 
+007300     IF CombinedNameLength > 60
+007310         SET InputIsInvalid TO TRUE
+007320         MOVE "COMBINED NAME EXCEEDS 60 CHARACTERS"
+007330             TO ErrorMessage
+007340     END-IF.
+007360 2330-EXIT.
+007370     EXIT.
+007380 
+007390**************************************************************
+007400*    2400-BUILD-WHOLE-NAME THRU 2400-EXIT
+007410**************************************************************
+007420 2400-BUILD-WHOLE-NAME.
+007430     MOVE SPACES TO WholeName.
+007440     MOVE 1 TO NamePointer.
+007450 
+007460     IF TitlePrefixLength > ZERO
+007470         STRING TitlePrefix DELIMITED BY SPACE
+007480             " " DELIMITED BY SIZE
+007490             INTO WholeName
+007500             WITH POINTER NamePointer
+007510     END-IF.
+007520 
+007530     STRING FirstName DELIMITED BY SPACE
+007540         INTO WholeName
+007550         WITH POINTER NamePointer.
+007560 
+007570     IF MiddleNameLength > ZERO
+007580         STRING " " DELIMITED BY SIZE
+007590             MiddleName DELIMITED BY SPACE
+007600             INTO WholeName
+007610             WITH POINTER NamePointer
+007620     END-IF.
+007630 
+007640     STRING " " DELIMITED BY SIZE
+007650         LastName DELIMITED BY SPACE
+007660         INTO WholeName
+007670         WITH POINTER NamePointer.
+007680 
+007690     IF SuffixLength > ZERO
+007700         STRING " " DELIMITED BY SIZE
+007710             Suffix DELIMITED BY SPACE
+007720             INTO WholeName
+007730             WITH POINTER NamePointer
+007740     END-IF.
+007750     DISPLAY PMT-RESULT-TEXT (PMT-IDX) WholeName.
+007760 2400-EXIT.
+007770     EXIT.
+007780 
+007790**************************************************************
+007800*    2500-CHECK-FOR-DUPLICATE THRU 2500-EXIT
+007810*    SEARCHES NAMEFILE, VIA THE NR-LAST-NAME ALTERNATE KEY, FOR AN
+007820*    EXISTING RECORD WITH THE SAME FIRST AND LAST NAME AS THE ONE
+007830*    ABOUT TO BE FILED.  INTERACTIVELY, THE OPERATOR IS SHOWN THE
+007840*    MATCHING CUSTOMER NUMBER AND ASKED TO CONFIRM WHETHER IT IS
+007850*    THE SAME PERSON; IF SO, DuplicateConfirmedSame IS SET AND THE
+007860*    CALLER SKIPS FILING A SECOND RECORD.  IN BATCH MODE THERE IS
+007870*    NO OPERATOR TO ASK, SO THE MATCH IS ONLY DISPLAYED (SEE THE
+007880*    CALLER, 2100-PROCESS-BATCH-RECORD).
+007890**************************************************************
+007900 2500-CHECK-FOR-DUPLICATE.
+007910     MOVE "N" TO DuplicateFoundSwitch.
+007920     MOVE "N" TO DuplicateScanDoneSwitch.
+007930     MOVE "N" TO DuplicateConfirmSwitch.
+007940     MOVE LastName TO NR-LAST-NAME.
+007950     START NAMEFILE KEY IS EQUAL TO NR-LAST-NAME
+007960         INVALID KEY
+007970             CONTINUE
+007980     END-START.
+007990
+008000*    THE SCAN ONLY BEGINS WHEN THE START ACTUALLY POSITIONED ON A
+008010*    MATCHING LAST NAME (NameFileStatus = "00").  A NON-MATCH IS A
+008020*    NORMAL, EXPECTED OUTCOME (MOST NAMES ARE NOT DUPLICATES) AND
+008030*    IS NOT TREATED AS AN ERROR.
+008040     IF NameFileStatus = "00"
+008050         PERFORM 2510-SCAN-FOR-DUPLICATE
+008060             THRU 2510-EXIT
+008070             UNTIL DuplicateFound OR DuplicateScanDone
+008080     END-IF.
+008090
+008100     IF DuplicateFound
+008110         DISPLAY PMT-DUPLICATE-TEXT (PMT-IDX) " "
+008120             DuplicateCustomerNumber
+008130         IF InteractiveMode
+008140             DISPLAY PMT-CONFIRM-TEXT (PMT-IDX) WITH NO ADVANCING
+008150             MOVE SPACES TO DuplicateAnswer
+008160             ACCEPT DuplicateAnswer
+008170             IF DuplicateAnswer = PMT-CONFIRM-YES-CHAR (PMT-IDX)
+008180                 SET DuplicateConfirmedSame TO TRUE
+008190             END-IF
+008200         END-IF
+008210     END-IF.
+008220 2500-EXIT.
+008230     EXIT.
+008240
+008250**************************************************************
+008260*    2510-SCAN-FOR-DUPLICATE THRU 2510-EXIT
+008270*    READS NAMEFILE IN NR-LAST-NAME ORDER FROM THE POSITION SET BY
+008280*    THE START IN 2500-CHECK-FOR-DUPLICATE.  STOPS AS SOON AS THE
+008290*    LAST NAME NO LONGER MATCHES (NO POINT READING FURTHER, SINCE
+008300*    THE ALTERNATE KEY KEEPS MATCHING LAST NAMES TOGETHER), AT
+008310*    END OF FILE, OR AS SOON AS A FIRST-NAME MATCH IS FOUND.  THE
+008311*    FIRST-NAME COMPARE IS CASE-INSENSITIVE (JOHN/John/john ALL
+008312*    MATCH) SINCE THE LAST NAME ALREADY MATCHED EXACTLY TO REACH
+008313*    THIS POINT - THIS CATCHES THE ORDINARY CASE-TYPO DUPLICATE
+008314*    WITHOUT A SOUNDEX OR EDIT-DISTANCE LIBRARY.  A LAST NAME
+008315*    KEYED IN A DIFFERENT CASE (OR WITH A DIFFERENT TYPO) FROM THE
+008316*    ONE ON FILE WILL NOT BE FOUND, SINCE THE START IN
+008317*    2500-CHECK-FOR-DUPLICATE IS STILL AN EXACT MATCH ON THE
+008318*    ALTERNATE KEY.
+008320**************************************************************
+008330 2510-SCAN-FOR-DUPLICATE.
+008340     READ NAMEFILE NEXT RECORD
+008350         AT END
+008360             SET DuplicateScanDone TO TRUE
+008370         NOT AT END
+008380             IF NR-LAST-NAME NOT = LastName
+008390                 SET DuplicateScanDone TO TRUE
+008400             ELSE
+008405                 MOVE FirstName TO DuplicateCompareIncoming
+008406                 MOVE NR-FIRST-NAME TO DuplicateCompareOnFile
+008407                 INSPECT DuplicateCompareIncoming CONVERTING
+008408                     "abcdefghijklmnopqrstuvwxyz" TO
+008409                     "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+008410                 INSPECT DuplicateCompareOnFile CONVERTING
+008411                     "abcdefghijklmnopqrstuvwxyz" TO
+008412                     "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+008413                 IF DuplicateCompareOnFile =
+008414                         DuplicateCompareIncoming
+008420                     SET DuplicateFound TO TRUE
+008430                     MOVE NR-CUSTOMER-NUMBER TO
+008440                         DuplicateCustomerNumber
+008450                 END-IF
+008460             END-IF
+008470     END-READ.
+008480 2510-EXIT.
+008490     EXIT.
+008500
+008510**************************************************************
+008520*    2600-WRITE-NAME-RECORD THRU 2600-EXIT
+008530**************************************************************
+008540 2600-WRITE-NAME-RECORD.
+008550     MOVE NextCustomerNumber TO NR-CUSTOMER-NUMBER.
+008560     MOVE TitlePrefix         TO NR-TITLE.
+008570     MOVE FirstName           TO NR-FIRST-NAME.
+008580     MOVE MiddleName          TO NR-MIDDLE-NAME.
+008590     MOVE LastName            TO NR-LAST-NAME.
+008600     MOVE Suffix              TO NR-SUFFIX.
+008610     MOVE WholeName           TO NR-WHOLE-NAME.
+008620     WRITE NAME-RECORD
+008630         INVALID KEY
+008640             DISPLAY "UNABLE TO FILE CUSTOMER "
+008650                 NextCustomerNumber
+008660     END-WRITE.
+008665*    THE AUDIT TRAIL AND THE CUSTOMER-NUMBER SEQUENCE MUST ONLY
+008666*    MOVE FORWARD FOR A RECORD THAT WAS ACTUALLY FILED - IF THE
+008667*    WRITE ABOVE FAILED, NEITHER SHOULD ADVANCE.
+008670     IF NameFileStatus = "00"
+008680         PERFORM 2700-WRITE-AUDIT-LOG
+008685             THRU 2700-EXIT
+008690         ADD 1 TO NextCustomerNumber
+008695     END-IF.
+008700 2600-EXIT.
+008710     EXIT.
+008720 
+008730**************************************************************
+008740*    2700-WRITE-AUDIT-LOG THRU 2700-EXIT
+008750*    APPENDS ONE COMPLIANCE TRAIL LINE FOR THE NAME JUST FILED -
+008760*    WHO RAN THE PROGRAM, WHEN, AND WHAT WAS ACCEPTED.
+008770**************************************************************
+008780 2700-WRITE-AUDIT-LOG.
+008790     ACCEPT CurrentTime FROM TIME.
+008800     MOVE SPACES              TO AUDIT-LOG-RECORD.
+008810     MOVE OperatorId          TO ALG-OPERATOR-ID.
+008820     MOVE CurrentDate         TO ALG-RUN-DATE.
+008830     MOVE CurrentTime         TO ALG-RUN-TIME.
+008840     MOVE NR-CUSTOMER-NUMBER  TO ALG-CUSTOMER-NUMBER.
+008850     MOVE FirstName           TO ALG-FIRST-NAME.
+008860     MOVE LastName            TO ALG-LAST-NAME.
+008870     WRITE AUDIT-LOG-RECORD.
+008880 2700-EXIT.
+008890     EXIT.
+008900 
+008910**************************************************************
+008920*    3000-TERMINATE THRU 3000-EXIT
+008930**************************************************************
+008940 3000-TERMINATE.
+008950     CLOSE NAMEFILE.
+008960     CLOSE AUDIT-LOG-FILE.
+008970     IF BatchMode
+008980         PERFORM 3100-WRITE-FINAL-CHECKPOINT
+008990             THRU 3100-EXIT
+009000         CLOSE NAMEIN-FILE
+009010     END-IF.
+009020 3000-EXIT.
+009030     EXIT.
+009040 
+009050**************************************************************
+009060*    3100-WRITE-FINAL-CHECKPOINT THRU 3100-EXIT
+009070*    MARKS THE CHECKPOINT COMPLETE SO THE NEXT BATCH RUN STARTS
+009080*    FRESH INSTEAD OF TRYING TO RESUME A JOB THAT ALREADY
+009090*    FINISHED CLEANLY.
+009100**************************************************************
+009110 3100-WRITE-FINAL-CHECKPOINT.
+009120     OPEN OUTPUT CHECKPOINT-FILE.
+009130     MOVE SPACES TO CHECKPOINT-RECORD.
+009140     MOVE RunId TO CKPT-RUN-ID.
+009150     MOVE BatchRecordCount TO CKPT-LAST-RECORD-COUNT.
+009155     MOVE PhysicalRecordCount TO CKPT-LAST-PHYSICAL-COUNT.
+009160     COMPUTE CKPT-LAST-CUSTOMER-NUMBER = NextCustomerNumber - 1.
+009170     SET CKPT-COMPLETE TO TRUE.
+009180     WRITE CHECKPOINT-RECORD.
+009190     CLOSE CHECKPOINT-FILE.
+009200 3100-EXIT.
+009210     EXIT.
+009220 
+009230
+009240
+009250
+009260
+009270
+009280
+009290
+009300
+009310
+009320
