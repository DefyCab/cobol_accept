@@ -0,0 +1,141 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBOLEXT.
+000030 AUTHOR. LOVE BELLINDER.
+000040 INSTALLATION. RETAIL CUSTOMER ONBOARDING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070**************************************************************
+000080*    MODIFICATION HISTORY
+000090*    -------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    ---------  ----  ---------------------------------------
+000120*    2026-08-09 LB    ORIGINAL PROGRAM - EXTRACTS NAMEFILE TO
+000130*                      A FIXED-WIDTH INTERFACE FILE FOR THE
+000140*                      DOWNSTREAM CRM'S NIGHTLY LOAD JOB.
+000150**************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000181*    THIS PROGRAM ONLY EVER READS NAMEFILE FORWARD IN PRIMARY-KEY
+000182*    ORDER AND NEVER WRITES TO IT, SO IT DOES NOT NEED THE
+000183*    ALTERNATE RECORD KEY OR ACCESS MODE DYNAMIC DECLARED IN
+000184*    cobolaccept.cob/cobolrpt.cob FOR THE SAME PHYSICAL FILE -
+000185*    THIS IS THE NARROWEST FILE-CONTROL ENTRY THAT DOES THE JOB,
+000186*    NOT AN OVERSIGHT.
+000190     SELECT NAMEFILE ASSIGN TO "NAMEFILE"
+000200         ORGANIZATION IS INDEXED
+000210         ACCESS MODE IS SEQUENTIAL
+000220         RECORD KEY IS NR-CUSTOMER-NUMBER
+000230         FILE STATUS IS NameFileStatus.
+000240
+000250     SELECT CRM-EXTRACT-FILE ASSIGN TO "CRMFEED"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS CrmExtractFileStatus.
+000280
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  NAMEFILE
+000320     LABEL RECORDS ARE STANDARD.
+000330 COPY NAMEREC.
+000340
+000350 FD  CRM-EXTRACT-FILE
+000360     LABEL RECORDS ARE STANDARD.
+000370 COPY CRMOUT.
+000380
+000390 WORKING-STORAGE SECTION.
+000400 77  NameFileStatus              PIC X(02).
+000410 77  CrmExtractFileStatus        PIC X(02).
+000420
+000430 77  EndOfFileSwitch             PIC X(01) VALUE "N".
+000440     88  EndOfFile                VALUE "Y".
+000450
+000460 77  ExtractRecordCount          PIC 9(08) VALUE ZERO.
+000470
+000480 PROCEDURE DIVISION.
+000490
+000500**************************************************************
+000510*    0000-MAINLINE
+000520**************************************************************
+000530 0000-MAINLINE.
+000540     PERFORM 1000-INITIALIZE
+000550         THRU 1000-EXIT.
+000560     PERFORM 2000-EXTRACT-NAMEFILE
+000570         THRU 2000-EXIT.
+000580     PERFORM 3000-TERMINATE
+000590         THRU 3000-EXIT.
+000600     STOP RUN.
+000610
+000620**************************************************************
+000630*    1000-INITIALIZE THRU 1000-EXIT
+000640*    IF NAMEFILE HAS NEVER BEEN CREATED, NameFileStatus IS LEFT
+000650*    NON-ZERO SO 2000-EXTRACT-NAMEFILE SKIPS STRAIGHT TO WRITING
+000660*    A ZERO-COUNT TRAILER INSTEAD OF READING A FILE THAT DOES
+000670*    NOT EXIST (SEE cobolrpt.cob FOR THE SAME PATTERN).
+000680**************************************************************
+000690 1000-INITIALIZE.
+000700     OPEN INPUT NAMEFILE.
+000710     OPEN OUTPUT CRM-EXTRACT-FILE.
+000720     IF NameFileStatus NOT = "00"
+000730         SET EndOfFile TO TRUE
+000740     END-IF.
+000750 1000-EXIT.
+000760     EXIT.
+000770
+000780**************************************************************
+000790*    2000-EXTRACT-NAMEFILE THRU 2000-EXIT
+000800**************************************************************
+000810 2000-EXTRACT-NAMEFILE.
+000820     IF NOT EndOfFile
+000830         PERFORM 2100-READ-NAME-RECORD
+000840             THRU 2100-EXIT
+000850     END-IF.
+000860     PERFORM 2200-WRITE-DETAIL-RECORD
+000870         THRU 2200-EXIT
+000880         UNTIL EndOfFile.
+000890 2000-EXIT.
+000900     EXIT.
+000910
+000920**************************************************************
+000930*    2100-READ-NAME-RECORD THRU 2100-EXIT
+000940**************************************************************
+000950 2100-READ-NAME-RECORD.
+000960     READ NAMEFILE NEXT RECORD
+000970         AT END
+000980             SET EndOfFile TO TRUE
+000990     END-READ.
+001000 2100-EXIT.
+001010     EXIT.
+001020
+001030**************************************************************
+001040*    2200-WRITE-DETAIL-RECORD THRU 2200-EXIT
+001050**************************************************************
+001060 2200-WRITE-DETAIL-RECORD.
+001070     MOVE SPACES TO CRM-DETAIL-RECORD.
+001080     MOVE "D" TO CRM-RECORD-TYPE.
+001090     MOVE NR-CUSTOMER-NUMBER TO CRM-CUSTOMER-NUMBER.
+001100     MOVE NR-FIRST-NAME TO CRM-FIRST-NAME.
+001110     MOVE NR-LAST-NAME TO CRM-LAST-NAME.
+001120     MOVE NR-WHOLE-NAME TO CRM-WHOLE-NAME.
+001130     WRITE CRM-DETAIL-RECORD.
+001140     ADD 1 TO ExtractRecordCount.
+001150
+001160     PERFORM 2100-READ-NAME-RECORD
+001170         THRU 2100-EXIT.
+001180 2200-EXIT.
+001190     EXIT.
+001200
+001210**************************************************************
+001220*    3000-TERMINATE THRU 3000-EXIT
+001230*    WRITES THE TRAILER RECORD GIVING THE DETAIL RECORD COUNT
+001240*    SO THE CRM'S NIGHTLY LOAD JOB CAN VERIFY THE FEED IS
+001250*    COMPLETE BEFORE APPLYING IT.
+001260**************************************************************
+001270 3000-TERMINATE.
+001280     MOVE SPACES TO CRM-TRAILER-RECORD.
+001290     MOVE "T" TO CRM-TRL-RECORD-TYPE.
+001300     MOVE ExtractRecordCount TO CRM-TRL-RECORD-COUNT.
+001310     WRITE CRM-TRAILER-RECORD.
+001320     CLOSE NAMEFILE.
+001330     CLOSE CRM-EXTRACT-FILE.
+001340 3000-EXIT.
+001350     EXIT.
