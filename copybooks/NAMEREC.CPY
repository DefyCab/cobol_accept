@@ -0,0 +1,24 @@
+000010***************************************************************
+000020*    COPYBOOK.....: NAMEREC.CPY
+000030*    DESCRIPTION..: RECORD LAYOUT FOR THE INDEXED CUSTOMER
+000040*                   NAME MASTER FILE (NAMEFILE).  KEYED BY
+000050*                   CUSTOMER NUMBER.
+000060*    AUTHOR.......: LOVE BELLINDER
+000070*
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    ---------  ----  ------------------------------------------
+000120*    2026-08-09 LB    ORIGINAL COPYBOOK - CUSTOMER NAME MASTER.
+000130*    2026-08-09 LB    ADDED TITLE, MIDDLE NAME AND SUFFIX SO
+000140*                     THE FULL LEGAL NAME CAN BE FILED, NOT
+000150*                     JUST FIRST/LAST NAME.
+000160***************************************************************
+000170 01  NAME-RECORD.
+000180     05  NR-CUSTOMER-NUMBER          PIC 9(06).
+000190     05  NR-TITLE                    PIC X(10).
+000200     05  NR-FIRST-NAME               PIC X(30).
+000210     05  NR-MIDDLE-NAME              PIC X(30).
+000220     05  NR-LAST-NAME                PIC X(30).
+000230     05  NR-SUFFIX                   PIC X(10).
+000240     05  NR-WHOLE-NAME               PIC X(60).
