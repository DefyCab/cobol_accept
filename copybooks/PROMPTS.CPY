@@ -0,0 +1,68 @@
+000010***************************************************************
+000020*    COPYBOOK.....: PROMPTS.CPY
+000030*    DESCRIPTION..: LANGUAGE-SELECTABLE PROMPT AND MESSAGE
+000040*                   TEXT TABLE FOR COBOLACCEPT.  ADD A NEW
+000050*                   PMT-TABLE-ENTRY LINE AND BUMP THE OCCURS
+000060*                   COUNT TO SUPPORT AN ADDITIONAL LANGUAGE.
+000070*    AUTHOR.......: LOVE BELLINDER
+000080*
+000090*    MODIFICATION HISTORY
+000100*    ----------------------------------------------------------
+000110*    DATE       INIT  DESCRIPTION
+000120*    ---------  ----  ------------------------------------------
+000130*    2026-08-09 LB    ORIGINAL COPYBOOK - SV/EN PROMPT TABLE.
+000140*    2026-08-09 LB    ADDED TITLE/MIDDLE-NAME/SUFFIX PROMPTS
+000150*                     FOR THE EXPANDED NAME RECORD.
+000160*    2026-08-09 LB    ADDED THE DUPLICATE-NAME WARNING AND
+000170*                     SAME-PERSON CONFIRMATION PROMPTS.
+000180***************************************************************
+000190 01  PMT-TABLE-VALUES.
+000200     05  FILLER                      PIC X(02) VALUE "SV".
+000210     05  FILLER                      PIC X(20) VALUE
+000220         "Titel ?             ".
+000230     05  FILLER                      PIC X(20) VALUE
+000240         "Fornamn ?           ".
+000250     05  FILLER                      PIC X(20) VALUE
+000260         "Mellannamn ?        ".
+000270     05  FILLER                      PIC X(20) VALUE
+000280         "Efternamn ?         ".
+000290     05  FILLER                      PIC X(20) VALUE
+000300         "Suffix ?            ".
+000310     05  FILLER                      PIC X(18) VALUE
+000320         "Du heter:         ".
+000330     05  FILLER                      PIC X(32) VALUE
+000340         "Personen finns redan som kund".
+000350     05  FILLER                      PIC X(24) VALUE
+000360         "Samma person? (J/N)".
+000370     05  FILLER                      PIC X(01) VALUE "J".
+000380     05  FILLER                      PIC X(02) VALUE "EN".
+000390     05  FILLER                      PIC X(20) VALUE
+000400         "Title ?             ".
+000410     05  FILLER                      PIC X(20) VALUE
+000420         "First name ?        ".
+000430     05  FILLER                      PIC X(20) VALUE
+000440         "Middle name ?       ".
+000450     05  FILLER                      PIC X(20) VALUE
+000460         "Last name ?         ".
+000470     05  FILLER                      PIC X(20) VALUE
+000480         "Suffix ?            ".
+000490     05  FILLER                      PIC X(18) VALUE
+000500         "You are named:    ".
+000510     05  FILLER                      PIC X(32) VALUE
+000520         "This person already exists as".
+000530     05  FILLER                      PIC X(24) VALUE
+000540         "Same person? (Y/N)".
+000550     05  FILLER                      PIC X(01) VALUE "Y".
+000560 01  PMT-TABLE REDEFINES PMT-TABLE-VALUES.
+000570     05  PMT-TABLE-ENTRY OCCURS 2 TIMES
+000580                         INDEXED BY PMT-IDX.
+000590         10  PMT-LANG-CODE           PIC X(02).
+000600         10  PMT-TITLE-TEXT          PIC X(20).
+000610         10  PMT-FIRST-TEXT          PIC X(20).
+000620         10  PMT-MIDDLE-TEXT         PIC X(20).
+000630         10  PMT-LAST-TEXT           PIC X(20).
+000640         10  PMT-SUFFIX-TEXT         PIC X(20).
+000650         10  PMT-RESULT-TEXT         PIC X(18).
+000660         10  PMT-DUPLICATE-TEXT      PIC X(32).
+000670         10  PMT-CONFIRM-TEXT        PIC X(24).
+000680         10  PMT-CONFIRM-YES-CHAR    PIC X(01).
