@@ -0,0 +1,26 @@
+000010***************************************************************
+000020*    COPYBOOK.....: AUDITLOG.CPY
+000030*    DESCRIPTION..: RECORD LAYOUT FOR THE COBOLACCEPT ONBOARDING
+000040*                   COMPLIANCE AUDIT LOG.  ONE LINE IS APPENDED
+000050*                   FOR EVERY NAME ACCEPTED, SO A LEGAL NAME CAN
+000060*                   BE TRACED BACK TO THE RUN THAT CREATED IT.
+000070*    AUTHOR.......: LOVE BELLINDER
+000080*
+000090*    MODIFICATION HISTORY
+000100*    ----------------------------------------------------------
+000110*    DATE       INIT  DESCRIPTION
+000120*    ---------  ----  ------------------------------------------
+000130*    2026-08-09 LB    ORIGINAL COPYBOOK - ONBOARDING AUDIT LOG.
+000140***************************************************************
+000150 01  AUDIT-LOG-RECORD.
+000160     05  ALG-OPERATOR-ID             PIC X(08).
+000170     05  FILLER                      PIC X(01) VALUE SPACE.
+000180     05  ALG-RUN-DATE                PIC 9(08).
+000190     05  FILLER                      PIC X(01) VALUE SPACE.
+000200     05  ALG-RUN-TIME                PIC 9(08).
+000210     05  FILLER                      PIC X(01) VALUE SPACE.
+000220     05  ALG-CUSTOMER-NUMBER         PIC 9(06).
+000230     05  FILLER                      PIC X(01) VALUE SPACE.
+000240     05  ALG-FIRST-NAME              PIC X(30).
+000250     05  FILLER                      PIC X(01) VALUE SPACE.
+000260     05  ALG-LAST-NAME               PIC X(30).
