@@ -0,0 +1,29 @@
+000010***************************************************************
+000020*    COPYBOOK.....: CRMOUT.CPY
+000030*    DESCRIPTION..: RECORD LAYOUT FOR THE FIXED-WIDTH CRM
+000040*                   INTERFACE EXTRACT.  A DETAIL RECORD IS
+000050*                   WRITTEN FOR EACH NAME ON NAMEFILE, FOLLOWED
+000060*                   BY ONE TRAILER RECORD GIVING THE DETAIL
+000070*                   RECORD COUNT, SO THE CRM'S NIGHTLY LOAD JOB
+000080*                   CAN VERIFY THE FEED IS COMPLETE.
+000090*    AUTHOR.......: LOVE BELLINDER
+000100*
+000110*    MODIFICATION HISTORY
+000120*    ----------------------------------------------------------
+000130*    DATE       INIT  DESCRIPTION
+000140*    ---------  ----  ------------------------------------------
+000150*    2026-08-09 LB    ORIGINAL COPYBOOK - CRM EXTRACT.
+000160***************************************************************
+000170 01  CRM-DETAIL-RECORD.
+000180     05  CRM-RECORD-TYPE             PIC X(01) VALUE "D".
+000190     05  CRM-CUSTOMER-NUMBER         PIC 9(06).
+000200     05  CRM-FIRST-NAME              PIC X(30).
+000210     05  CRM-LAST-NAME               PIC X(30).
+000220     05  CRM-WHOLE-NAME              PIC X(60).
+000230     05  FILLER                      PIC X(33).
+000240 
+000250 01  CRM-TRAILER-RECORD REDEFINES CRM-DETAIL-RECORD.
+000260     05  CRM-TRL-RECORD-TYPE         PIC X(01).
+000270     05  CRM-TRL-RECORD-COUNT        PIC 9(08).
+000280     05  FILLER                      PIC X(151).
+
