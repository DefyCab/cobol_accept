@@ -0,0 +1,21 @@
+000010***************************************************************
+000020*    COPYBOOK.....: NAMEIN.CPY
+000030*    DESCRIPTION..: RECORD LAYOUT FOR THE BATCH NAME-INPUT
+000040*                   FILE (NAMEIN) USED TO ONBOARD A BATCH OF
+000050*                   NEW CUSTOMERS FROM A SPREADSHEET EXTRACT.
+000060*    AUTHOR.......: LOVE BELLINDER
+000070*
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    ---------  ----  ------------------------------------------
+000120*    2026-08-09 LB    ORIGINAL COPYBOOK - BATCH NAME INPUT.
+000130*    2026-08-09 LB    ADDED TITLE, MIDDLE NAME AND SUFFIX TO
+000140*                     MATCH THE EXPANDED NAME MASTER LAYOUT.
+000150***************************************************************
+000160 01  NAME-INPUT-RECORD.
+000170     05  NI-TITLE                    PIC X(10).
+000180     05  NI-FIRST-NAME               PIC X(30).
+000190     05  NI-MIDDLE-NAME              PIC X(30).
+000200     05  NI-LAST-NAME                PIC X(30).
+000210     05  NI-SUFFIX                   PIC X(10).
