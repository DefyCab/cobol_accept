@@ -0,0 +1,36 @@
+000010***************************************************************
+000020*    COPYBOOK.....: CHKPT.CPY
+000030*    DESCRIPTION..: RECORD LAYOUT FOR THE BATCH-LOAD CHECKPOINT
+000040*                   FILE.  A SINGLE RECORD IS REWRITTEN AT A
+000050*                   CONFIGURABLE INTERVAL SO A LARGE BATCH RUN
+000060*                   CAN BE RESTARTED WITHOUT REPROCESSING NAMES
+000070*                   THAT WERE ALREADY ACCEPTED AND FILED.
+000080*    AUTHOR.......: LOVE BELLINDER
+000090*
+000100*    MODIFICATION HISTORY
+000110*    ----------------------------------------------------------
+000120*    DATE       INIT  DESCRIPTION
+000130*    ---------  ----  ------------------------------------------
+000140*    2026-08-09 LB    ORIGINAL COPYBOOK - BATCH CHECKPOINT.
+000150*    2026-08-09 LB    CHANGED CKPT-LAST-RECORD-COUNT FROM COMP
+000160*                     TO DISPLAY - THE CHECKPOINT FILE IS LINE
+000170*                     SEQUENTIAL, AND A BINARY COUNT FIELD WAS
+000180*                     BEING REJECTED AS AN INVALID CHARACTER ON
+000190*                     WRITE.
+000195*    2026-08-09 LB    ADDED CKPT-LAST-PHYSICAL-COUNT.  THE
+000196*                     EXISTING CKPT-LAST-RECORD-COUNT ONLY COUNTS
+000197*                     RECORDS ACTUALLY FILED, WHICH UNDERCOUNTS
+000198*                     THE NAMEIN-FILE RECORDS TO SKIP ON RESTART
+000199*                     WHENEVER A RECORD WAS REJECTED BY
+000200*                     VALIDATION - THIS FIELD TRACKS THE RAW
+000201*                     PHYSICAL READ COUNT INSTEAD.
+000202***************************************************************
+000210 01  CHECKPOINT-RECORD.
+000220     05  CKPT-RUN-ID                 PIC X(08).
+000230     05  CKPT-LAST-RECORD-COUNT      PIC 9(08).
+000235     05  CKPT-LAST-PHYSICAL-COUNT    PIC 9(08).
+000240     05  CKPT-LAST-CUSTOMER-NUMBER   PIC 9(06).
+000250     05  CKPT-RUN-STATUS             PIC X(01).
+000260         88  CKPT-INCOMPLETE         VALUE "I".
+000270         88  CKPT-COMPLETE           VALUE "C".
+
